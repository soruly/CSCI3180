@@ -18,30 +18,75 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE
+           SELECT JOBS-FILE
                ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOBS-STATUS.
+           SELECT INPUT-FILE
+               ASSIGN TO DYNAMIC WS-INPUT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE
+               ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE
                ASSIGN TO DISK
                ORGANIZATION IS LINE SEQUENTIAL.
-      
+           SELECT RUN-LOG-FILE
+               ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-LOG-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       FD  INPUT-FILE
+       FD  JOBS-FILE
            LABEL RECORDS ARE STANDARD
-            VALUE OF FILE-ID IS "input.txt".
+            VALUE OF FILE-ID IS "jobs.txt".
+       01  JOB-LINE PIC X(80).
+
+       FD  INPUT-FILE
+           LABEL RECORDS ARE STANDARD.
        01  FILE-DATA-POINT.
            05  FILE-X     PIC XX.
            05  FILE-S     PIC X.
            05  FILE-Y     PIC XX.
-       
+       01  FILE-HEADER REDEFINES FILE-DATA-POINT.
+           05  FILE-HEADER-ROWS  PIC XX.
+      * Doubles as the closed-polygon mode flag: "P" (or "p") on the
+      * header record tells LOAD-LINES the point list that follows is
+      * a closed shape; blank keeps the old open-line-chart behavior.
+           05  FILE-HEADER-FILL  PIC X.
+           05  FILE-HEADER-COLS  PIC XX.
+
        FD  OUTPUT-FILE
-           LABEL RECORDS ARE STANDARD
-            VALUE OF FILE-ID IS "output.txt".
+           LABEL RECORDS ARE STANDARD.
        01  OUTPUT-GRAPH.
-           05 OUTPUT-LINE PIC X(79).
-      
+           05 OUTPUT-LINE PIC X(99).
+
+       FD  REJECT-FILE
+           LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "reject.txt".
+       01  REJECT-LINE PIC X(80).
+
+       FD  RUN-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "run-log.txt".
+       01  RUN-LOG-LINE PIC X(110).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "checkpoint.txt".
+       01  CHECKPOINT-LINE PIC X(99).
+
        WORKING-STORAGE SECTION.
+       01  RUN-LOG-STATUS     PIC XX.
+       01  JOBS-STATUS        PIC XX.
+       01  WS-INPUT-FILENAME  PIC X(40).
+       01  WS-OUTPUT-FILENAME PIC X(40).
+       01  JOBS-EOF           PIC X VALUE "N".
        01  DATA-POINT.
            05  X1     PIC 99.
            05  Y1     PIC 99.
@@ -49,6 +94,79 @@
            05  Y2     PIC 99.
        01  END-OF-FILE            PIC X VALUE "N".
        01  LINES-COUNT       PIC 99.
+       01  CANVAS-ROWS       PIC 99 VALUE 23.
+       01  CANVAS-COLS       PIC 99 VALUE 79.
+       01  POINT-REJECTED    PIC X VALUE "N".
+       01  REJECT-COUNT      PIC 999 VALUE 0.
+       01  FINAL-RECORD-COUNT PIC 9999 VALUE 0.
+       01  CURRENT-STYLE     PIC X VALUE "*".
+       01  PLOT-MIN-X        PIC 99.
+       01  PLOT-MAX-X        PIC 99.
+       01  PLOT-MIN-Y        PIC 99.
+       01  PLOT-MAX-Y        PIC 99.
+       01  PLOT-POINT-SEEN   PIC X VALUE "N".
+       01  LEGEND-COUNT      PIC 99 VALUE 0.
+       01  LEGEND-TABLE.
+           05  LEGEND-ENTRY OCCURS 20 TIMES INDEXED BY LEG-IDX.
+               10  LEGEND-CHAR      PIC X.
+               10  LEGEND-FIRST-REC PIC 9999.
+               10  LEGEND-LAST-REC  PIC 9999.
+       01  FOOTER-RANGE.
+           05  FILLER           PIC X(8)  VALUE "X RANGE ".
+           05  FOOTER-X-MIN     PIC Z9.
+           05  FILLER           PIC X(4)  VALUE " TO ".
+           05  FOOTER-X-MAX     PIC Z9.
+           05  FILLER           PIC X(10) VALUE "  Y RANGE ".
+           05  FOOTER-Y-MIN     PIC Z9.
+           05  FILLER           PIC X(4)  VALUE " TO ".
+           05  FOOTER-Y-MAX     PIC Z9.
+       01  FOOTER-LEGEND.
+           05  FILLER           PIC X(7)  VALUE "LEGEND ".
+           05  FOOTER-LEG-CHAR  PIC X.
+           05  FILLER           PIC X(12) VALUE " = RECORDS ".
+           05  FOOTER-LEG-FIRST PIC ZZZ9.
+           05  FILLER           PIC X(4)  VALUE " TO ".
+           05  FOOTER-LEG-LAST  PIC ZZZ9.
+       01  RUN-LOG-REC.
+           05  FILLER           PIC X(5)  VALUE "TIME=".
+           05  RUN-LOG-TIME     PIC X(14).
+           05  FILLER           PIC X(7)  VALUE "  FILE=".
+           05  RUN-LOG-FILE-NM  PIC X(40).
+           05  FILLER           PIC X(7)  VALUE "  LINES".
+           05  FILLER           PIC X(1)  VALUE "=".
+           05  RUN-LOG-LINES    PIC ZZ9.
+           05  FILLER           PIC X(9)  VALUE "  RECORDS".
+           05  FILLER           PIC X(1)  VALUE "=".
+           05  RUN-LOG-RECORDS  PIC ZZZ9.
+           05  FILLER           PIC X(9)  VALUE "  REJECTS".
+           05  FILLER           PIC X(1)  VALUE "=".
+           05  RUN-LOG-REJECTS  PIC ZZ9.
+       01  POLYGON-MODE       PIC X VALUE "N".
+       01  POLYGON-CLOSED     PIC X VALUE "N".
+       01  FIRST-X            PIC 99 VALUE 0.
+       01  FIRST-Y            PIC 99 VALUE 0.
+       01  LAST-DRAWN-X       PIC 99 VALUE 0.
+       01  LAST-DRAWN-Y       PIC 99 VALUE 0.
+       01  FILL-CHAR          PIC X VALUE "#".
+       01  CHECKPOINT-STATUS      PIC XX.
+       01  CHECKPOINT-FOUND       PIC X VALUE "N".
+       01  CHECKPOINT-RESUME-REC  PIC 9999 VALUE 0.
+       01  CHECKPOINT-REC.
+           05  CP-INPUT-NAME PIC X(40).
+           05  CP-RECNO      PIC 9(4).
+           05  CP-X2         PIC 99.
+           05  CP-Y2         PIC 99.
+           05  CP-ROWS       PIC 99.
+           05  CP-COLS       PIC 99.
+       01  REJECT-REC.
+           05  REJECT-INPUT-NAME PIC X(40).
+           05  FILLER          PIC X(1)  VALUE SPACE.
+           05  FILLER          PIC X(7)  VALUE "RECORD ".
+           05  REJECT-RECNO    PIC ZZZ9.
+           05  FILLER          PIC X(4)  VALUE "  X=".
+           05  REJECT-X        PIC Z9.
+           05  FILLER          PIC X(4)  VALUE "  Y=".
+           05  REJECT-Y        PIC Z9.
        01  A       PIC 9999.
        01  B       PIC 9999.
        01  C       PIC 9999.
@@ -61,8 +179,8 @@
        01  M       PIC S9999V9999.
        01  M-DISPLAY PIC -9999.9999.
        01  GRAPH-2D.
-           05 GRAPH-LINE OCCURS 23 TIMES INDEXED BY GRAPH-X-INDEX.
-              10 GRAPH OCCURS 79 TIMES INDEXED BY GRAPH-Y-INDEX.
+           05 GRAPH-LINE OCCURS 99 TIMES INDEXED BY GRAPH-X-INDEX.
+              10 GRAPH OCCURS 99 TIMES INDEXED BY GRAPH-Y-INDEX.
                  15 GRAPH-P PIC X.
        
        PROCEDURE DIVISION.
@@ -72,79 +190,376 @@
       * This program "draws" directly on this variable
       * This program runs in this order
       * Init
-      * Draw Graph Axis
-      * Load lines from file
+      * Load canvas size header + line count from file
+      * Draw Graph Axis (sized to the canvas header)
       *  - read each line
       *  - draw the line
       * Display the graph
       * Save the graph to file
       
+      * Drive the INIT..SAVE-GRAPH-LOOP pipeline once per manifest
+      * entry in jobs.txt (one "input-file output-file" pair per
+      * line), so a night's worth of plots run as one DDA execution.
+      * jobs.txt is optional: if it's missing (status 35), fall back
+      * to the pre-manifest single-job convention of a plain
+      * input.txt/output.txt pair so the pre-existing usage still
+      * works without requiring a manifest.
        PROGRAM-BEGIN.
-           GO TO INIT.
-           
+           OPEN INPUT JOBS-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           OPEN EXTEND RUN-LOG-FILE.
+           IF RUN-LOG-STATUS EQUAL "35"
+               OPEN OUTPUT RUN-LOG-FILE.
+           IF JOBS-STATUS EQUAL "35"
+               MOVE "input.txt" TO WS-INPUT-FILENAME
+               MOVE "output.txt" TO WS-OUTPUT-FILENAME
+               PERFORM INIT THRU SAVE-GRAPH-FOOTER
+               MOVE "Y" TO JOBS-EOF
+           END-IF.
+           PERFORM UNTIL JOBS-EOF EQUAL "Y"
+               READ JOBS-FILE NEXT RECORD
+                   AT END
+                   MOVE "Y" TO JOBS-EOF
+               END-READ
+               IF JOBS-EOF NOT EQUAL "Y"
+                   UNSTRING JOB-LINE DELIMITED BY ALL SPACE
+                       INTO WS-INPUT-FILENAME WS-OUTPUT-FILENAME
+                   PERFORM INIT THRU SAVE-GRAPH-FOOTER
+               END-IF
+           END-PERFORM.
+           CLOSE JOBS-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE RUN-LOG-FILE.
+           GO TO PROGRAM-DONE.
+
        PROGRAM-DONE.
            STOP RUN.
        
        INIT.
            MOVE " " TO GRAPH-2D.
+           MOVE "N" TO PLOT-POINT-SEEN.
+           MOVE 0 TO LEGEND-COUNT.
+           MOVE 0 TO REJECT-COUNT.
+           MOVE "N" TO POLYGON-MODE.
+           MOVE "N" TO POLYGON-CLOSED.
+           MOVE 0 TO FIRST-X.
+           MOVE 0 TO FIRST-Y.
+           MOVE 0 TO LAST-DRAWN-X.
+           MOVE 0 TO LAST-DRAWN-Y.
+           MOVE "N" TO END-OF-FILE.
+           GO TO LOAD-LINES.
+
+      * Load canvas size header and total number of lines
+       LOAD-LINES.
+           OPEN INPUT INPUT-FILE.
+           READ INPUT-FILE.
+           INSPECT FILE-HEADER-ROWS REPLACING ALL ' ' BY '0'.
+           INSPECT FILE-HEADER-COLS REPLACING ALL ' ' BY '0'.
+           MOVE FILE-HEADER-ROWS TO CANVAS-ROWS.
+           MOVE FILE-HEADER-COLS TO CANVAS-COLS.
+           IF FILE-HEADER-FILL EQUAL "P" OR FILE-HEADER-FILL EQUAL "p"
+               MOVE "Y" TO POLYGON-MODE
+           ELSE
+               MOVE "N" TO POLYGON-MODE.
+           READ INPUT-FILE NEXT RECORD.
+           INSPECT FILE-X REPLACING ALL ' ' BY '0'.
+           MOVE FILE-X TO LINES-COUNT.
+           MOVE 0 TO I.
+           MOVE 0 TO X2.
+           MOVE 0 TO Y2.
+           PERFORM CHECK-CHECKPOINT.
            GO TO DRAW-AXIS.
-       
+
+      * Consult checkpoint.txt for a prior in-progress run against this
+      * same input file/canvas size; if found, restore the burned
+      * GRAPH-2D grid and the last-drawn X2/Y2 so READ-LINES can skip
+      * straight to the first record past CHECKPOINT-RESUME-REC instead
+      * of re-running the DDA math for segments already on the canvas.
+       CHECK-CHECKPOINT.
+           MOVE "N" TO CHECKPOINT-FOUND.
+           MOVE 0 TO CHECKPOINT-RESUME-REC.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS NOT EQUAL "35"
+               READ CHECKPOINT-FILE
+                   AT END
+                   MOVE "10" TO CHECKPOINT-STATUS
+               END-READ
+               IF CHECKPOINT-STATUS EQUAL "00"
+                   MOVE CHECKPOINT-LINE TO CHECKPOINT-REC
+                   IF CP-INPUT-NAME EQUAL WS-INPUT-FILENAME
+                       AND CP-ROWS EQUAL CANVAS-ROWS
+                       AND CP-COLS EQUAL CANVAS-COLS
+                       MOVE CP-RECNO TO CHECKPOINT-RESUME-REC
+                       MOVE CP-X2 TO X2
+                       MOVE CP-Y2 TO Y2
+                       MOVE X2 TO LAST-DRAWN-X
+                       MOVE Y2 TO LAST-DRAWN-Y
+                       MOVE "Y" TO CHECKPOINT-FOUND
+                       MOVE CANVAS-ROWS TO K
+                       PERFORM LOAD-CHECKPOINT-GRID-LOOP
+                           UNTIL K EQUAL 0
+                       PERFORM RESTORE-PLOT-RANGE
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT-GRID-LOOP.
+           READ CHECKPOINT-FILE
+               AT END
+               MOVE 0 TO K
+           END-READ.
+           IF K NOT EQUAL 0
+               MOVE CHECKPOINT-LINE TO GRAPH-LINE(K)
+               COMPUTE K = K - 1.
+
+      * PLOT-POINT-SEEN/PLOT-MIN/MAX-X/Y are only ever set by
+      * UPDATE-PLOT-RANGE as DRAW-LINE runs - which never happens this
+      * execution for a resume where every remaining record falls at
+      * or before CHECKPOINT-RESUME-REC. Re-derive them from the grid
+      * CHECK-CHECKPOINT just restored (any non-axis cell that isn't
+      * SPACE) instead, so the polygon auto-close guard (008) and the
+      * footer's X/Y RANGE line (004) see the prior run's plotted data
+      * instead of a fresh job's "nothing drawn yet" state. LEGEND-
+      * TABLE is NOT reconstructed this way - a plotted char alone
+      * doesn't say which source record wrote it - so a fully-resumed
+      * job's footer can still under-report/omit legend lines; see
+      * IMPLEMENTATION_STATUS.md.
+      * Self-contained (no GO TO) so PERFORM RESTORE-PLOT-RANGE
+      * properly returns control to CHECK-CHECKPOINT, matching the
+      * structured-PERFORM style UPDATE-LEGEND already uses, rather
+      * than the GO-TO-chain style the main READ-LINES pipeline uses.
+       RESTORE-PLOT-RANGE.
+           MOVE 2 TO A.
+           PERFORM UNTIL A > CANVAS-ROWS
+               MOVE 2 TO D
+               PERFORM UNTIL D > CANVAS-COLS
+                   IF GRAPH(A D) NOT EQUAL SPACE
+                       COMPUTE X = D - 1
+                       COMPUTE Y = A - 1
+                       IF PLOT-POINT-SEEN EQUAL "N"
+                           MOVE "Y" TO PLOT-POINT-SEEN
+                           MOVE X TO PLOT-MIN-X
+                           MOVE X TO PLOT-MAX-X
+                           MOVE Y TO PLOT-MIN-Y
+                           MOVE Y TO PLOT-MAX-Y
+                       END-IF
+                       IF X < PLOT-MIN-X MOVE X TO PLOT-MIN-X END-IF
+                       IF X > PLOT-MAX-X MOVE X TO PLOT-MAX-X END-IF
+                       IF Y < PLOT-MIN-Y MOVE Y TO PLOT-MIN-Y END-IF
+                       IF Y > PLOT-MAX-Y MOVE Y TO PLOT-MAX-Y END-IF
+                   END-IF
+                   COMPUTE D = D + 1
+               END-PERFORM
+               COMPUTE A = A + 1
+           END-PERFORM.
+
+      * CHECK-CHECKPOINT (007) may have just restored a grid with
+      * pixels already burned onto this same axis row/column; only
+      * paint cells CHECK-CHECKPOINT left blank so a resumed run's
+      * axis repaint can't stomp a restored point.
        DRAW-AXIS.
-           MOVE "+" TO GRAPH(1 1).
+           IF GRAPH(1 1) EQUAL SPACE
+               MOVE "+" TO GRAPH(1 1).
            MOVE 2 TO I.
            GO TO DRAW-AXIS-X.
        DRAW-AXIS-X.
-           MOVE "-" TO GRAPH(1 I).
+           IF GRAPH(1 I) EQUAL SPACE
+               MOVE "-" TO GRAPH(1 I).
            COMPUTE I = I + 1.
-           IF I < 80
+           IF I NOT GREATER THAN CANVAS-COLS
                GO TO DRAW-AXIS-X.
            MOVE 2 TO I.
            GO TO DRAW-AXIS-Y.
        DRAW-AXIS-Y.
-           MOVE "|" TO GRAPH(I 1).
+           IF GRAPH(I 1) EQUAL SPACE
+               MOVE "|" TO GRAPH(I 1).
            COMPUTE I = I + 1.
-           IF I < 24
+           IF I NOT GREATER THAN CANVAS-ROWS
                GO TO DRAW-AXIS-Y.
-           GO TO LOAD-LINES.
-       
-      * Load total number of lines
-       LOAD-LINES.
-           OPEN INPUT INPUT-FILE.
-           READ INPUT-FILE.
-           INSPECT FILE-X REPLACING ALL ' ' BY '0'.
-           MOVE FILE-X TO LINES-COUNT.
            MOVE 0 TO I.
-           MOVE 0 TO X2.
-           MOVE 0 TO Y2.
            GO TO READ-LINES.
            
       * Load each lines from file
        READ-LINES.
            MOVE X2 TO X1.
            MOVE Y2 TO Y1.
-           READ INPUT-FILE NEXT RECORD
-               AT END
-               MOVE "Y" TO END-OF-FILE.
-           INSPECT FILE-X REPLACING ALL ' ' BY '0'.
-           INSPECT FILE-Y REPLACING ALL ' ' BY '0'.
-           MOVE FILE-X TO X2.
-           MOVE FILE-Y TO Y2.
+           PERFORM WRITE-CHECKPOINT.
+      * Once the file is exhausted, skip straight past re-reading it -
+      * a second READ after AT END aborts the run under GnuCOBOL - so
+      * the synthetic polygon-closing pass (008) that loops back
+      * through here one extra time doesn't touch INPUT-FILE again.
+           IF END-OF-FILE NOT EQUAL "Y"
+               READ INPUT-FILE NEXT RECORD
+                   AT END
+                   MOVE "Y" TO END-OF-FILE
+               END-READ
+               INSPECT FILE-X REPLACING ALL ' ' BY '0'
+               INSPECT FILE-Y REPLACING ALL ' ' BY '0'
+               MOVE FILE-X TO X2
+               MOVE FILE-Y TO Y2
+               IF FILE-S EQUAL SPACE
+                   MOVE "*" TO CURRENT-STYLE
+               ELSE
+                   MOVE FILE-S TO CURRENT-STYLE
+               END-IF
+           END-IF.
            COMPUTE I = I + 1.
+      * Remember the very first point of the list (008: the point a
+      * closed-polygon mode auto-closes back to) - validated the same
+      * as every other point so a bad first coordinate can't corrupt
+      * GRAPH-2D or seed a bogus polygon-closing target.
            IF I EQUAL 1
+               PERFORM VALIDATE-POINT
+               IF POINT-REJECTED EQUAL "Y"
+                   MOVE X1 TO X2
+                   MOVE Y1 TO Y2
+               ELSE
+                   MOVE X2 TO FIRST-X
+                   MOVE Y2 TO FIRST-Y
+               END-IF
+               GO TO READ-LINES.
+      * A resumed record still needs the same bounds check and
+      * roll-back as a freshly-drawn one - it just skips DRAW-LINE
+      * and the legend/plot-range bookkeeping, since that record's
+      * segment is already burned onto the restored grid.
+           IF CHECKPOINT-FOUND EQUAL "Y" AND I NOT GREATER THAN
+               CHECKPOINT-RESUME-REC
+               PERFORM VALIDATE-POINT
+               IF POINT-REJECTED EQUAL "Y"
+                   MOVE X1 TO X2
+                   MOVE Y1 TO Y2
+               END-IF
                GO TO READ-LINES.
-           IF I NOT GREATER THAN LINES-COUNT
-               GO TO DRAW-LINE.
            IF I > LINES-COUNT
+               IF POLYGON-MODE EQUAL "Y" AND POLYGON-CLOSED EQUAL "N"
+                   AND PLOT-POINT-SEEN EQUAL "Y"
+      * I is LINES-COUNT + 1 here (the post-EOF sentinel, not a
+      * record that was ever read) - reset it to the real last record
+      * before DRAW-LINE's UPDATE-LEGEND stamps this synthetic closing
+      * edge into the legend table, so the footer doesn't report a
+      * record range that runs past the actual last line of the file.
+                   MOVE LINES-COUNT TO I
+                   MOVE LINES-COUNT TO FINAL-RECORD-COUNT
+                   MOVE "Y" TO POLYGON-CLOSED
+                   MOVE LAST-DRAWN-X TO X1
+                   MOVE LAST-DRAWN-Y TO Y1
+                   MOVE FIRST-X TO X2
+                   MOVE FIRST-Y TO Y2
+                   GO TO DRAW-LINE
+               END-IF
+               IF POLYGON-MODE NOT EQUAL "Y" OR PLOT-POINT-SEEN
+                   NOT EQUAL "Y"
+                   MOVE I TO FINAL-RECORD-COUNT
+               END-IF
                CLOSE INPUT-FILE
-               GO TO DISPLAY-GRAPH.
-               
+               IF POLYGON-MODE EQUAL "Y"
+                   GO TO FILL-POLYGON
+               ELSE
+                   GO TO DISPLAY-GRAPH
+               END-IF
+           END-IF.
+           PERFORM VALIDATE-POINT.
+           IF POINT-REJECTED EQUAL "Y"
+               MOVE X1 TO X2
+               MOVE Y1 TO Y2
+               GO TO READ-LINES.
+           GO TO DRAW-LINE.
+
+      * Reject any point that falls outside the active canvas instead
+      * of letting it corrupt an adjacent GRAPH subscript
+       VALIDATE-POINT.
+           MOVE "N" TO POINT-REJECTED.
+      * X2/Y2 are unsigned PIC 99, so only the upper bound can ever
+      * fire - there's no negative-coordinate input to guard against.
+           IF X2 > CANVAS-COLS - 1 OR Y2 > CANVAS-ROWS - 1
+               MOVE "Y" TO POINT-REJECTED
+               ADD 1 TO REJECT-COUNT
+               MOVE WS-INPUT-FILENAME TO REJECT-INPUT-NAME
+               MOVE I TO REJECT-RECNO
+               MOVE X2 TO REJECT-X
+               MOVE Y2 TO REJECT-Y
+               MOVE REJECT-REC TO REJECT-LINE
+               WRITE REJECT-LINE.
+
+      * Snapshot the last-consumed record number, the last drawn
+      * endpoint and the whole GRAPH-2D grid to checkpoint.txt every
+      * record, overwriting the previous snapshot, so a job killed
+      * partway through a large line list can restart from here rather
+      * than from record 1.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-INPUT-FILENAME TO CP-INPUT-NAME.
+           MOVE I TO CP-RECNO.
+           MOVE X1 TO CP-X2.
+           MOVE Y1 TO CP-Y2.
+           MOVE CANVAS-ROWS TO CP-ROWS.
+           MOVE CANVAS-COLS TO CP-COLS.
+           MOVE CHECKPOINT-REC TO CHECKPOINT-LINE.
+           WRITE CHECKPOINT-LINE.
+           MOVE CANVAS-ROWS TO K.
+           PERFORM SAVE-CHECKPOINT-GRID-LOOP UNTIL K EQUAL 0.
+           CLOSE CHECKPOINT-FILE.
+
+       SAVE-CHECKPOINT-GRID-LOOP.
+           MOVE GRAPH-LINE(K) TO CHECKPOINT-LINE.
+           WRITE CHECKPOINT-LINE.
+           COMPUTE K = K - 1.
+
        DRAW-LINE.
+           PERFORM UPDATE-PLOT-RANGE.
+           PERFORM UPDATE-LEGEND.
+           MOVE X2 TO LAST-DRAWN-X.
+           MOVE Y2 TO LAST-DRAWN-Y.
+      * X2 = X1 (and the degenerate X2=X1/Y2=Y1 single point) would
+      * divide by zero below; Y2 = Y1 works out fine by luck but is
+      * handled directly to avoid the M-based DDA math entirely.
+           IF X1 EQUAL X2
+               GO TO DRAW-VERTICAL-LINE.
+           IF Y1 EQUAL Y2
+               GO TO DRAW-HORIZONTAL-LINE.
            COMPUTE M = (Y2 - Y1) / (X2 - X1).
            MOVE M TO M-DISPLAY.
            IF M NOT GREATER THAN 1 AND M NOT LESS THAN -1
                GO TO DRAW-GENTLE-LINE.
            GO TO DRAW-STEEP-LINE.
-       
+
+      * Track the actual min/max X1..X2/Y1..Y2 plotted so SAVE-GRAPH
+      * can report the real data range instead of the canvas size.
+       UPDATE-PLOT-RANGE.
+           IF PLOT-POINT-SEEN EQUAL "N"
+               MOVE "Y" TO PLOT-POINT-SEEN
+               MOVE X1 TO PLOT-MIN-X
+               MOVE X1 TO PLOT-MAX-X
+               MOVE Y1 TO PLOT-MIN-Y
+               MOVE Y1 TO PLOT-MAX-Y.
+           IF X1 < PLOT-MIN-X MOVE X1 TO PLOT-MIN-X.
+           IF X2 < PLOT-MIN-X MOVE X2 TO PLOT-MIN-X.
+           IF X1 > PLOT-MAX-X MOVE X1 TO PLOT-MAX-X.
+           IF X2 > PLOT-MAX-X MOVE X2 TO PLOT-MAX-X.
+           IF Y1 < PLOT-MIN-Y MOVE Y1 TO PLOT-MIN-Y.
+           IF Y2 < PLOT-MIN-Y MOVE Y2 TO PLOT-MIN-Y.
+           IF Y1 > PLOT-MAX-Y MOVE Y1 TO PLOT-MAX-Y.
+           IF Y2 > PLOT-MAX-Y MOVE Y2 TO PLOT-MAX-Y.
+
+      * Track which source record range used each plot-style char.
+       UPDATE-LEGEND.
+           MOVE 1 TO LEG-IDX.
+           PERFORM UNTIL LEG-IDX > LEGEND-COUNT
+               OR LEGEND-CHAR(LEG-IDX) EQUAL CURRENT-STYLE
+               SET LEG-IDX UP BY 1
+           END-PERFORM.
+           IF LEG-IDX > LEGEND-COUNT
+               IF LEGEND-COUNT < 20
+                   ADD 1 TO LEGEND-COUNT
+                   MOVE LEGEND-COUNT TO LEG-IDX
+                   MOVE CURRENT-STYLE TO LEGEND-CHAR(LEG-IDX)
+                   MOVE I TO LEGEND-FIRST-REC(LEG-IDX)
+                   MOVE I TO LEGEND-LAST-REC(LEG-IDX).
+           IF LEG-IDX NOT GREATER THAN LEGEND-COUNT
+               MOVE I TO LEGEND-LAST-REC(LEG-IDX).
+
+
       * Case 1
        DRAW-GENTLE-LINE.
            MOVE 0 TO J.
@@ -170,7 +585,7 @@
                COMPUTE Y ROUNDED = D + (J * M)
                COMPUTE X = X + 1
                COMPUTE Y = Y + 1
-               MOVE "*" TO GRAPH(Y X)
+               MOVE CURRENT-STYLE TO GRAPH(Y X)
                COMPUTE X = X - 1
                COMPUTE Y = Y - 1
                COMPUTE J = J + 1
@@ -202,15 +617,105 @@
                COMPUTE X ROUNDED = C + (J / M)
                COMPUTE X = X + 1
                COMPUTE Y = Y + 1
-               MOVE "*" TO GRAPH(Y X)
+               MOVE CURRENT-STYLE TO GRAPH(Y X)
                COMPUTE X = X - 1
                COMPUTE Y = Y - 1
                COMPUTE J = J + 1
                GO TO DRAW-STEEP-LINE-LOOP.
            GO TO READ-LINES.
-           
+
+      * Case 3: pure vertical segment (X2 = X1) - step straight up
+      * GRAPH's Y axis at the fixed column X1.
+       DRAW-VERTICAL-LINE.
+           MOVE 0 TO J.
+           IF Y1 < Y2
+               MOVE Y1 TO B
+               MOVE Y2 TO D
+           ELSE
+               MOVE Y2 TO B
+               MOVE Y1 TO D.
+           GO TO DRAW-VERTICAL-LINE-LOOP.
+       DRAW-VERTICAL-LINE-LOOP.
+           COMPUTE Y = B + J.
+           IF Y NOT GREATER THAN D
+               COMPUTE X = X1 + 1
+               COMPUTE Y = Y + 1
+               MOVE CURRENT-STYLE TO GRAPH(Y X)
+               COMPUTE J = J + 1
+               GO TO DRAW-VERTICAL-LINE-LOOP.
+           GO TO READ-LINES.
+
+      * Case 4: pure horizontal segment (Y2 = Y1) - step straight
+      * across GRAPH's X axis at the fixed row Y1.
+       DRAW-HORIZONTAL-LINE.
+           MOVE 0 TO J.
+           IF X1 < X2
+               MOVE X1 TO A
+               MOVE X2 TO C
+           ELSE
+               MOVE X2 TO A
+               MOVE X1 TO C.
+           GO TO DRAW-HORIZONTAL-LINE-LOOP.
+       DRAW-HORIZONTAL-LINE-LOOP.
+           COMPUTE X = A + J.
+           IF X NOT GREATER THAN C
+               COMPUTE X = X + 1
+               COMPUTE Y = Y1 + 1
+               MOVE CURRENT-STYLE TO GRAPH(Y X)
+               COMPUTE J = J + 1
+               GO TO DRAW-HORIZONTAL-LINE-LOOP.
+           GO TO READ-LINES.
+
+      * Closed-polygon fill (008): scanline the interior of the
+      * already-drawn outline. For each row, find the leftmost and
+      * rightmost plotted cell and paint FILL-CHAR into every cell
+      * between them (including axis decoration showing through the
+      * interior) - the same "walk from one end to the other"
+      * shortcut DRAW-HORIZONTAL-LINE already uses for a single row,
+      * just applied row by row across the whole shape. Row/column 1
+      * is the axis row/column, so the scan starts at 2 to skip it.
+      * KNOWN LIMITATION: this is a bounding-span fill, not a true
+      * flood fill - for a non-convex closed shape (e.g. an L-shape
+      * or star) it will also paint concave notches that lie outside
+      * the actual outline. See IMPLEMENTATION_STATUS.md req 008.
+       FILL-POLYGON.
+           MOVE 2 TO A.
+           GO TO FILL-POLYGON-ROW.
+       FILL-POLYGON-ROW.
+           IF A > CANVAS-ROWS
+               GO TO DISPLAY-GRAPH.
+           MOVE 0 TO B.
+           MOVE 2 TO D.
+           GO TO FILL-FIND-LEFT.
+       FILL-FIND-LEFT.
+           IF D > CANVAS-COLS
+               GO TO FILL-POLYGON-ROW-DONE.
+           IF GRAPH(A D) NOT EQUAL SPACE
+               MOVE D TO B
+               MOVE CANVAS-COLS TO C
+               GO TO FILL-FIND-RIGHT.
+           COMPUTE D = D + 1.
+           GO TO FILL-FIND-LEFT.
+       FILL-FIND-RIGHT.
+           IF C < B
+               GO TO FILL-POLYGON-ROW-DONE.
+           IF GRAPH(A C) NOT EQUAL SPACE
+               COMPUTE D = B + 1
+               GO TO FILL-SPAN.
+           COMPUTE C = C - 1.
+           GO TO FILL-FIND-RIGHT.
+       FILL-SPAN.
+           IF D NOT LESS THAN C
+               GO TO FILL-POLYGON-ROW-DONE.
+           MOVE FILL-CHAR TO GRAPH(A D).
+           COMPUTE D = D + 1.
+           GO TO FILL-SPAN.
+       FILL-POLYGON-ROW-DONE.
+           COMPUTE A = A + 1.
+           GO TO FILL-POLYGON-ROW.
+
        DISPLAY-GRAPH.
-           MOVE 23 TO I.
+           MOVE CANVAS-ROWS TO I.
            GO TO DISPLAY-GRAPH-LOOP.
        DISPLAY-GRAPH-LOOP.
            DISPLAY GRAPH-LINE(I).
@@ -221,7 +726,7 @@
            
        SAVE-GRAPH.
            OPEN OUTPUT OUTPUT-FILE.
-           MOVE 23 TO I.
+           MOVE CANVAS-ROWS TO I.
            GO TO SAVE-GRAPH-LOOP.
        SAVE-GRAPH-LOOP.
            MOVE GRAPH-LINE(I) TO OUTPUT-LINE.
@@ -229,6 +734,56 @@
            COMPUTE I = I - 1.
            IF I > 0
                GO TO SAVE-GRAPH-LOOP.
+           GO TO SAVE-GRAPH-FOOTER.
+
+       SAVE-LEGEND-LINE.
+           MOVE LEGEND-CHAR(LEG-IDX) TO FOOTER-LEG-CHAR.
+           MOVE LEGEND-FIRST-REC(LEG-IDX) TO FOOTER-LEG-FIRST.
+           MOVE LEGEND-LAST-REC(LEG-IDX) TO FOOTER-LEG-LAST.
+           MOVE FOOTER-LEGEND TO OUTPUT-LINE.
+           WRITE OUTPUT-GRAPH.
+           SET LEG-IDX UP BY 1.
+
+      * One run-log.txt line per job: when it ran, which input.txt,
+      * how many lines the header claimed, how many records READ-LINES
+      * actually reached, and how many of those were rejected.
+       WRITE-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO RUN-LOG-TIME.
+           MOVE WS-INPUT-FILENAME TO RUN-LOG-FILE-NM.
+           MOVE LINES-COUNT TO RUN-LOG-LINES.
+           MOVE FINAL-RECORD-COUNT TO RUN-LOG-RECORDS.
+           MOVE REJECT-COUNT TO RUN-LOG-REJECTS.
+           MOVE RUN-LOG-REC TO RUN-LOG-LINE.
+           WRITE RUN-LOG-LINE.
+
+      * A completed job no longer needs its checkpoint, and leaving
+      * the last snapshot in place would make the NEXT run of the same
+      * input filename wrongly resume mid-way through instead of
+      * starting fresh, so blank out CP-INPUT-NAME once the job is
+      * done. CHECKPOINT-FILE is left in place (COBOL has no DELETE
+      * FILE); a blank name just can't match any future job.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CHECKPOINT-REC.
+           MOVE CHECKPOINT-REC TO CHECKPOINT-LINE.
+           WRITE CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+      * Self-describing footer: the actual X/Y range plotted (not
+      * just the canvas size) and, once any per-segment styles were
+      * used, which source record range each style char covers.
+       SAVE-GRAPH-FOOTER.
+           MOVE SPACES TO OUTPUT-LINE.
+           WRITE OUTPUT-GRAPH.
+           IF PLOT-POINT-SEEN EQUAL "Y"
+               MOVE PLOT-MIN-X TO FOOTER-X-MIN
+               MOVE PLOT-MAX-X TO FOOTER-X-MAX
+               MOVE PLOT-MIN-Y TO FOOTER-Y-MIN
+               MOVE PLOT-MAX-Y TO FOOTER-Y-MAX
+               MOVE FOOTER-RANGE TO OUTPUT-LINE
+               WRITE OUTPUT-GRAPH.
+           MOVE 1 TO LEG-IDX.
+           PERFORM SAVE-LEGEND-LINE UNTIL LEG-IDX > LEGEND-COUNT.
            CLOSE OUTPUT-FILE.
-           GO TO PROGRAM-DONE.
-           
\ No newline at end of file
+           PERFORM WRITE-RUN-LOG.
+           PERFORM CLEAR-CHECKPOINT.
