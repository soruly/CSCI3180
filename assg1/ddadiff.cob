@@ -0,0 +1,142 @@
+      * DDADIFF - companion to dda.cob (request 009). Compares two
+      * DDA OUTPUT-FILE-shaped grids and writes a third grid marking
+      * every cell that is plotted ("*", or a req-003 style char) in
+      * exactly one of the two inputs, so a week-over-week change in
+      * plotted data shows up without eyeballing two printouts.
+      *
+      * Control file (diffjobs.txt), one compare per line, fields
+      * separated by spaces the same way DDA's own jobs.txt (req 002)
+      * separates its filename pairs:
+      *   RRCC FILE-A FILE-B DIFF-OUTPUT
+      * RRCC is a zero-padded 2-digit rows + 2-digit cols pair with no
+      * separator byte (e.g. "1020" for the 10-row by 20-col grid the
+      * two inputs share) - this is diffjobs.txt's own 4-byte field,
+      * NOT the same layout as DDA's input.txt header (req 000), which
+      * is 5 bytes (2-digit rows + a filler/polygon-flag byte + 2-digit
+      * cols, e.g. "23 79"). Don't copy a header between the two
+      * control files verbatim; the byte offsets don't line up. Only
+      * the first RRCC rows/cols of each grid file are compared; any
+      * footer lines (req 004) past the grid are ignored.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DDADIFF.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIFFJOBS-FILE
+               ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GRID-A-FILE
+               ASSIGN TO DYNAMIC WS-FILE-A
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GRID-B-FILE
+               ASSIGN TO DYNAMIC WS-FILE-B
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DIFF-OUT-FILE
+               ASSIGN TO DYNAMIC WS-DIFF-OUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIFFJOBS-FILE
+           LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "diffjobs.txt".
+       01  DIFFJOB-LINE PIC X(120).
+
+       FD  GRID-A-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  GRID-A-LINE PIC X(99).
+
+       FD  GRID-B-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  GRID-B-LINE PIC X(99).
+
+       FD  DIFF-OUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  DIFF-OUT-LINE PIC X(99).
+
+       WORKING-STORAGE SECTION.
+       01  DIFFJOBS-EOF      PIC X VALUE "N".
+       01  WS-RRCC           PIC X(4).
+       01  WS-DIFF-ROWS-TXT  PIC XX.
+       01  WS-DIFF-COLS-TXT  PIC XX.
+       01  WS-FILE-A         PIC X(40).
+       01  WS-FILE-B         PIC X(40).
+       01  WS-DIFF-OUT       PIC X(40).
+       01  DIFF-ROWS         PIC 99.
+       01  DIFF-COLS         PIC 99.
+       01  DIFF-CHAR         PIC X VALUE "X".
+       01  CHAR-A            PIC X.
+       01  CHAR-B            PIC X.
+       01  R                 PIC 99.
+       01  K                 PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+
+      * Drive one compare per diffjobs.txt entry, the same
+      * read-a-manifest-line-and-PERFORM-the-pipeline shape DDA's own
+      * PROGRAM-BEGIN uses for jobs.txt (req 002).
+       PROGRAM-BEGIN.
+           OPEN INPUT DIFFJOBS-FILE.
+           PERFORM UNTIL DIFFJOBS-EOF EQUAL "Y"
+               READ DIFFJOBS-FILE NEXT RECORD
+                   AT END
+                   MOVE "Y" TO DIFFJOBS-EOF
+               END-READ
+               IF DIFFJOBS-EOF NOT EQUAL "Y"
+                   UNSTRING DIFFJOB-LINE DELIMITED BY ALL SPACE
+                       INTO WS-RRCC WS-FILE-A WS-FILE-B WS-DIFF-OUT
+                   MOVE WS-RRCC(1:2) TO WS-DIFF-ROWS-TXT
+                   MOVE WS-RRCC(3:2) TO WS-DIFF-COLS-TXT
+                   MOVE WS-DIFF-ROWS-TXT TO DIFF-ROWS
+                   MOVE WS-DIFF-COLS-TXT TO DIFF-COLS
+                   PERFORM RUN-DIFF
+               END-IF
+           END-PERFORM.
+           CLOSE DIFFJOBS-FILE.
+           GO TO PROGRAM-DONE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Compare the two grids row by row and write the marked-up
+      * result - the same row-at-a-time I/O pattern SAVE-GRAPH-LOOP
+      * in dda.cob already uses for writing OUTPUT-FILE.
+       RUN-DIFF.
+           OPEN INPUT GRID-A-FILE.
+           OPEN INPUT GRID-B-FILE.
+           OPEN OUTPUT DIFF-OUT-FILE.
+           MOVE 1 TO R.
+           PERFORM DIFF-ROW-LOOP UNTIL R > DIFF-ROWS.
+           CLOSE GRID-A-FILE.
+           CLOSE GRID-B-FILE.
+           CLOSE DIFF-OUT-FILE.
+
+       DIFF-ROW-LOOP.
+           READ GRID-A-FILE NEXT RECORD
+               AT END
+               MOVE SPACES TO GRID-A-LINE
+           END-READ.
+           READ GRID-B-FILE NEXT RECORD
+               AT END
+               MOVE SPACES TO GRID-B-LINE
+           END-READ.
+           MOVE SPACES TO DIFF-OUT-LINE.
+           MOVE 1 TO K.
+           PERFORM DIFF-COL-LOOP UNTIL K > DIFF-COLS.
+           WRITE DIFF-OUT-LINE.
+           COMPUTE R = R + 1.
+
+      * A cell is marked only when exactly one grid has something
+      * plotted there - both blank or both plotted (even with
+      * different req-003 style chars) is not a difference worth
+      * flagging for this purpose.
+       DIFF-COL-LOOP.
+           MOVE GRID-A-LINE(K:1) TO CHAR-A.
+           MOVE GRID-B-LINE(K:1) TO CHAR-B.
+           IF (CHAR-A EQUAL SPACE AND CHAR-B NOT EQUAL SPACE)
+               OR (CHAR-B EQUAL SPACE AND CHAR-A NOT EQUAL SPACE)
+               MOVE DIFF-CHAR TO DIFF-OUT-LINE(K:1)
+           END-IF.
+           COMPUTE K = K + 1.
